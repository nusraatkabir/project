@@ -0,0 +1,218 @@
+*> InCollege connection reconciliation job: scans connections.dat for
+*> rows that are missing their mirror (an accepted connection should
+*> always be stored as a mirrored A->B / B->A pair) or that reference a
+*> username no longer present in users.dat, reports each one, and
+*> rewrites connections.dat keeping only valid rows. A lone row whose
+*> partner never accepted is a legitimate pending request and is left
+*> alone; only rows pointing at a deleted account, or a stray half of
+*> what was supposed to be a mirrored pair, are dropped.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONNECTION-RECONCILE.
+       AUTHOR. STUDENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USERNAME
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CONNECTION-FILE ASSIGN TO "connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+
+           SELECT TEMP-CONNECTION-FILE ASSIGN TO "temp_reconcile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-REC.
+           05 USR-USERNAME       PIC X(20).
+           05 USR-PASSWORD-SALT  PIC 9(5).
+           05 USR-PASSWORD-HASH  PIC 9(10).
+
+       FD  CONNECTION-FILE.
+       01  CONN-REC       PIC X(50).
+
+       FD  TEMP-CONNECTION-FILE.
+       01  TEMP-CONN-REC  PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-CONN-STATUS     PIC XX VALUE SPACES.
+       01  WS-TEMP-STATUS     PIC XX VALUE SPACES.
+
+       01  WS-I               PIC 9(4).
+       01  WS-J               PIC 9(4).
+       01  WS-DISPLAY-MESSAGE PIC X(100).
+
+       01  EOF-CONNECTIONS    PIC X VALUE 'N'.
+       01  WS-CONN-ROWS       PIC 9(5) VALUE 0.
+       01  WS-CONN-TABLE.
+           05 WS-CONN-ENTRY OCCURS 2000 TIMES.
+              10 WS-CONN-SENDER    PIC X(20).
+              10 WS-CONN-RECIPIENT PIC X(20).
+              10 WS-CONN-KEEP      PIC X VALUE 'Y'.
+
+       01  WS-CONN-MIRRORED   PIC X VALUE 'N'.
+       01  WS-SENDER-EXISTS   PIC X VALUE 'N'.
+       01  WS-RECIPIENT-EXISTS PIC X VALUE 'N'.
+       01  WS-LOOKUP-USERNAME PIC X(20).
+
+       01  WS-ORPHAN-COUNT    PIC 9(5) VALUE 0.
+       01  WS-KEPT-COUNT      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE "===== InCollege Connection Reconciliation =====" TO WS-DISPLAY-MESSAGE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+
+           PERFORM LOAD-CONNECTION-ROWS
+           PERFORM CHECK-EACH-CONNECTION-ROW
+           PERFORM REWRITE-CONNECTION-FILE
+           PERFORM PRINT-SUMMARY
+           STOP RUN.
+
+       LOAD-CONNECTION-ROWS.
+           MOVE 0 TO WS-CONN-ROWS
+           MOVE 'N' TO EOF-CONNECTIONS
+           OPEN INPUT CONNECTION-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM READ-ONE-CONNECTION-ROW UNTIL EOF-CONNECTIONS = 'Y'
+              CLOSE CONNECTION-FILE
+           END-IF.
+
+       READ-ONE-CONNECTION-ROW.
+           READ CONNECTION-FILE INTO CONN-REC
+              AT END
+                 MOVE 'Y' TO EOF-CONNECTIONS
+              NOT AT END
+                 IF WS-CONN-ROWS < 2000
+                    ADD 1 TO WS-CONN-ROWS
+                    UNSTRING CONN-REC DELIMITED BY ","
+                       INTO WS-CONN-SENDER(WS-CONN-ROWS)
+                            WS-CONN-RECIPIENT(WS-CONN-ROWS)
+                    END-UNSTRING
+                    MOVE 'Y' TO WS-CONN-KEEP(WS-CONN-ROWS)
+                 END-IF
+           END-READ.
+
+       CHECK-EACH-CONNECTION-ROW.
+           OPEN INPUT USER-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONN-ROWS
+              PERFORM CHECK-USERNAMES-EXIST
+              IF WS-SENDER-EXISTS = 'N' OR WS-RECIPIENT-EXISTS = 'N'
+                 MOVE 'N' TO WS-CONN-KEEP(WS-I)
+                 ADD 1 TO WS-ORPHAN-COUNT
+                 STRING "Dropping row " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-CONN-SENDER(WS-I)) DELIMITED BY SIZE
+                        " -> " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-CONN-RECIPIENT(WS-I)) DELIMITED BY SIZE
+                        " (username no longer exists)" DELIMITED BY SIZE
+                        INTO WS-DISPLAY-MESSAGE
+                 DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+              END-IF
+           END-PERFORM
+           CLOSE USER-FILE
+
+           *>Any row still marked KEEP that has no mirror image is a
+           *>pending request, not a broken accepted connection, so it
+           *>is reported for visibility but left in the file.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONN-ROWS
+              IF WS-CONN-KEEP(WS-I) = 'Y'
+                 PERFORM CHECK-MIRROR-EXISTS
+                 IF WS-CONN-MIRRORED = 'N'
+                    STRING "Pending (unmirrored) request kept: " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CONN-SENDER(WS-I)) DELIMITED BY SIZE
+                           " -> " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CONN-RECIPIENT(WS-I)) DELIMITED BY SIZE
+                           INTO WS-DISPLAY-MESSAGE
+                    DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       CHECK-USERNAMES-EXIST.
+           MOVE 'N' TO WS-SENDER-EXISTS
+           MOVE 'N' TO WS-RECIPIENT-EXISTS
+           MOVE WS-CONN-SENDER(WS-I) TO WS-LOOKUP-USERNAME
+           MOVE WS-LOOKUP-USERNAME TO USR-USERNAME
+           READ USER-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-SENDER-EXISTS
+           END-READ
+
+           MOVE WS-CONN-RECIPIENT(WS-I) TO WS-LOOKUP-USERNAME
+           MOVE WS-LOOKUP-USERNAME TO USR-USERNAME
+           READ USER-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-RECIPIENT-EXISTS
+           END-READ.
+
+       CHECK-MIRROR-EXISTS.
+           MOVE 'N' TO WS-CONN-MIRRORED
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-CONN-ROWS
+              IF WS-CONN-KEEP(WS-J) = 'Y'
+                 AND WS-CONN-SENDER(WS-J) = WS-CONN-RECIPIENT(WS-I)
+                 AND WS-CONN-RECIPIENT(WS-J) = WS-CONN-SENDER(WS-I)
+                 MOVE 'Y' TO WS-CONN-MIRRORED
+              END-IF
+           END-PERFORM.
+
+       REWRITE-CONNECTION-FILE.
+           MOVE 0 TO WS-KEPT-COUNT
+           OPEN OUTPUT TEMP-CONNECTION-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONN-ROWS
+              IF WS-CONN-KEEP(WS-I) = 'Y'
+                 STRING FUNCTION TRIM(WS-CONN-SENDER(WS-I)) DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-CONN-RECIPIENT(WS-I)) DELIMITED BY SIZE
+                        INTO TEMP-CONN-REC
+                 END-STRING
+                 WRITE TEMP-CONN-REC
+                 ADD 1 TO WS-KEPT-COUNT
+              END-IF
+           END-PERFORM
+           CLOSE TEMP-CONNECTION-FILE
+
+           OPEN OUTPUT CONNECTION-FILE
+           OPEN INPUT TEMP-CONNECTION-FILE
+           MOVE 'N' TO EOF-CONNECTIONS
+           PERFORM UNTIL EOF-CONNECTIONS = 'Y'
+              READ TEMP-CONNECTION-FILE INTO TEMP-CONN-REC
+                 AT END
+                    MOVE 'Y' TO EOF-CONNECTIONS
+                 NOT AT END
+                    MOVE TEMP-CONN-REC TO CONN-REC
+                    WRITE CONN-REC
+              END-READ
+           END-PERFORM
+           CLOSE CONNECTION-FILE
+           CLOSE TEMP-CONNECTION-FILE.
+
+       PRINT-SUMMARY.
+           STRING "Rows examined: " DELIMITED BY SIZE
+                  WS-CONN-ROWS DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+
+           STRING "Orphaned rows removed: " DELIMITED BY SIZE
+                  WS-ORPHAN-COUNT DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+
+           STRING "Rows kept: " DELIMITED BY SIZE
+                  WS-KEPT-COUNT DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE)
+
+           MOVE "=================================================" TO WS-DISPLAY-MESSAGE
+           DISPLAY FUNCTION TRIM(WS-DISPLAY-MESSAGE).
