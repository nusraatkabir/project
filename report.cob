@@ -0,0 +1,390 @@
+*> InCollege management reporting job: summarizes account utilization,
+*> profile completeness, connection counts, and top universities/majors
+*> from the same data files the interactive system maintains. Run
+*> standalone (no user interaction) after hours or on demand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANAGEMENT-REPORT.
+       AUTHOR. STUDENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USERNAME
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CONFIG-FILE ASSIGN TO "incollege.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT PROFILE-FILE ASSIGN TO "profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-STATUS.
+
+           SELECT CONNECTION-FILE ASSIGN TO "connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "InCollege-Report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-REC.
+           05 USR-USERNAME       PIC X(20).
+           05 USR-PASSWORD-SALT  PIC 9(5).
+           05 USR-PASSWORD-HASH  PIC 9(10).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-REC         PIC X(80).
+
+       FD  PROFILE-FILE.
+       01  PROFILE-REC    PIC X(900).
+
+       FD  CONNECTION-FILE.
+       01  CONN-REC       PIC X(50).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-CONFIG-STATUS   PIC XX VALUE SPACES.
+       01  WS-PROF-STATUS     PIC XX VALUE SPACES.
+       01  WS-CONN-STATUS     PIC XX VALUE SPACES.
+       01  WS-RPT-STATUS      PIC XX VALUE SPACES.
+
+       01  WS-CONFIG-KEY      PIC X(20).
+       01  WS-CONFIG-VALUE    PIC X(20).
+       01  WS-MAX-USERS       PIC 9(5) VALUE 500.
+       01  WS-USER-COUNT      PIC 9(5) VALUE 0.
+
+       01  WS-I               PIC 9(4).
+       01  WS-J               PIC 9(4).
+       01  WS-DISPLAY-MESSAGE PIC X(100).
+
+       *>Profile record fields, laid out the same as the interactive
+       *>system's WS-PROFILE so PROFILE-REC unstrings identically.
+       01  WS-REC-USERNAME       PIC X(20).
+       01  WS-PROFILE.
+          05 PF-FIRST-NAME         PIC X(30).
+          05 PF-LAST-NAME          PIC X(30).
+          05 PF-UNIVERSITY         PIC X(50).
+          05 PF-MAJOR              PIC X(40).
+          05 PF-GRAD-YEAR          PIC 9(4).
+          05 PF-ABOUT-ME           PIC X(200).
+
+       01  WS-PROFILE-COUNT       PIC 9(5) VALUE 0.
+       01  WS-COMPLETE-COUNT      PIC 9(5) VALUE 0.
+       01  EOF-PROFILE            PIC X VALUE 'N'.
+
+       *>Frequency tables for top universities/majors. Sized generously
+       *>for a small college's worth of distinct schools/majors.
+       01  WS-UNIV-TABLE.
+           05 WS-UNIV-ENTRY OCCURS 200 TIMES.
+              10 WS-UNIV-NAME    PIC X(50).
+              10 WS-UNIV-TALLY   PIC 9(5) COMP.
+       01  WS-UNIV-COUNT          PIC 9(4) VALUE 0.
+       01  WS-UNIV-FOUND          PIC X VALUE 'N'.
+
+       01  WS-MAJOR-TABLE.
+           05 WS-MAJOR-ENTRY OCCURS 200 TIMES.
+              10 WS-MAJOR-NAME   PIC X(40).
+              10 WS-MAJOR-TALLY  PIC 9(5) COMP.
+       01  WS-MAJOR-COUNT         PIC 9(4) VALUE 0.
+       01  WS-MAJOR-FOUND         PIC X VALUE 'N'.
+
+       01  WS-TOP-NAME            PIC X(50).
+       01  WS-TOP-TALLY           PIC 9(5) VALUE 0.
+       01  WS-TOP-INDEX           PIC 9(4).
+
+       *>Connection rows, loaded whole so pending vs accepted pairs can
+       *>be told apart without re-reading the file per candidate.
+       01  WS-CONN-TABLE.
+           05 WS-CONN-ENTRY OCCURS 2000 TIMES.
+              10 WS-CONN-SENDER    PIC X(20).
+              10 WS-CONN-RECIPIENT PIC X(20).
+       01  WS-CONN-ROWS           PIC 9(5) VALUE 0.
+       01  EOF-CONNECTIONS        PIC X VALUE 'N'.
+       01  WS-CONN-MIRRORED       PIC X VALUE 'N'.
+       01  WS-ACCEPTED-PAIRS      PIC 9(5) VALUE 0.
+       01  WS-PENDING-COUNT       PIC 9(5) VALUE 0.
+
+       01  WS-PCT                 PIC ZZ9.99.
+       01  WS-PCT-CALC            PIC 9(3)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM LOAD-CONFIG
+           PERFORM COUNT-USERS
+           PERFORM SUMMARIZE-PROFILES
+           PERFORM SUMMARIZE-CONNECTIONS
+           PERFORM PRINT-REPORT
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       LOAD-CONFIG.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+              PERFORM UNTIL WS-CONFIG-STATUS NOT = "00"
+                  READ CONFIG-FILE INTO CONFIG-REC
+                      AT END
+                          CONTINUE
+                      NOT AT END
+                          UNSTRING CONFIG-REC DELIMITED BY "="
+                              INTO WS-CONFIG-KEY WS-CONFIG-VALUE
+                          END-UNSTRING
+                          IF FUNCTION TRIM(WS-CONFIG-KEY) = "MAXUSERS"
+                              MOVE FUNCTION NUMVAL(WS-CONFIG-VALUE) TO WS-MAX-USERS
+                          END-IF
+              END-PERFORM
+              CLOSE CONFIG-FILE
+           END-IF.
+
+       COUNT-USERS.
+           MOVE 0 TO WS-USER-COUNT
+           OPEN INPUT USER-FILE
+           IF WS-FILE-STATUS = "00"
+              PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                  READ USER-FILE NEXT RECORD
+                      AT END
+                          CONTINUE
+                      NOT AT END
+                          ADD 1 TO WS-USER-COUNT
+              END-PERFORM
+              CLOSE USER-FILE
+           END-IF.
+
+       SUMMARIZE-PROFILES.
+           MOVE 0 TO WS-PROFILE-COUNT
+           MOVE 0 TO WS-COMPLETE-COUNT
+           MOVE 0 TO WS-UNIV-COUNT
+           MOVE 0 TO WS-MAJOR-COUNT
+           MOVE 'N' TO EOF-PROFILE
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL EOF-PROFILE = 'Y'
+                  READ PROFILE-FILE INTO PROFILE-REC
+                      AT END
+                          MOVE 'Y' TO EOF-PROFILE
+                      NOT AT END
+                          PERFORM TALLY-ONE-PROFILE
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+       TALLY-ONE-PROFILE.
+           UNSTRING PROFILE-REC DELIMITED BY ","
+              INTO WS-REC-USERNAME
+                   PF-FIRST-NAME
+                   PF-LAST-NAME
+                   PF-UNIVERSITY
+                   PF-MAJOR
+                   PF-GRAD-YEAR
+                   PF-ABOUT-ME
+           END-UNSTRING
+
+           ADD 1 TO WS-PROFILE-COUNT
+
+           IF FUNCTION TRIM(PF-FIRST-NAME) NOT = SPACES
+              AND FUNCTION TRIM(PF-LAST-NAME) NOT = SPACES
+              AND FUNCTION TRIM(PF-UNIVERSITY) NOT = SPACES
+              AND FUNCTION TRIM(PF-MAJOR) NOT = SPACES
+              ADD 1 TO WS-COMPLETE-COUNT
+           END-IF
+
+           IF FUNCTION TRIM(PF-UNIVERSITY) NOT = SPACES
+              PERFORM TALLY-UNIVERSITY
+           END-IF
+
+           IF FUNCTION TRIM(PF-MAJOR) NOT = SPACES
+              PERFORM TALLY-MAJOR
+           END-IF.
+
+       TALLY-UNIVERSITY.
+           MOVE 'N' TO WS-UNIV-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-UNIV-COUNT
+              IF WS-UNIV-NAME(WS-I) = PF-UNIVERSITY
+                 ADD 1 TO WS-UNIV-TALLY(WS-I)
+                 MOVE 'Y' TO WS-UNIV-FOUND
+              END-IF
+           END-PERFORM
+           IF WS-UNIV-FOUND = 'N' AND WS-UNIV-COUNT < 200
+              ADD 1 TO WS-UNIV-COUNT
+              MOVE PF-UNIVERSITY TO WS-UNIV-NAME(WS-UNIV-COUNT)
+              MOVE 1 TO WS-UNIV-TALLY(WS-UNIV-COUNT)
+           END-IF.
+
+       TALLY-MAJOR.
+           MOVE 'N' TO WS-MAJOR-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MAJOR-COUNT
+              IF WS-MAJOR-NAME(WS-I) = PF-MAJOR
+                 ADD 1 TO WS-MAJOR-TALLY(WS-I)
+                 MOVE 'Y' TO WS-MAJOR-FOUND
+              END-IF
+           END-PERFORM
+           IF WS-MAJOR-FOUND = 'N' AND WS-MAJOR-COUNT < 200
+              ADD 1 TO WS-MAJOR-COUNT
+              MOVE PF-MAJOR TO WS-MAJOR-NAME(WS-MAJOR-COUNT)
+              MOVE 1 TO WS-MAJOR-TALLY(WS-MAJOR-COUNT)
+           END-IF.
+
+       SUMMARIZE-CONNECTIONS.
+           MOVE 0 TO WS-CONN-ROWS
+           MOVE 0 TO WS-ACCEPTED-PAIRS
+           MOVE 0 TO WS-PENDING-COUNT
+           MOVE 'N' TO EOF-CONNECTIONS
+           OPEN INPUT CONNECTION-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM LOAD-CONNECTION-ROWS UNTIL EOF-CONNECTIONS = 'Y'
+              CLOSE CONNECTION-FILE
+              PERFORM CLASSIFY-CONNECTION-ROWS
+           END-IF.
+
+       LOAD-CONNECTION-ROWS.
+           READ CONNECTION-FILE INTO CONN-REC
+              AT END
+                 MOVE 'Y' TO EOF-CONNECTIONS
+              NOT AT END
+                 IF WS-CONN-ROWS < 2000
+                    ADD 1 TO WS-CONN-ROWS
+                    UNSTRING CONN-REC DELIMITED BY ","
+                       INTO WS-CONN-SENDER(WS-CONN-ROWS)
+                            WS-CONN-RECIPIENT(WS-CONN-ROWS)
+                    END-UNSTRING
+                 END-IF
+           END-READ.
+
+       CLASSIFY-CONNECTION-ROWS.
+           *>Every accepted connection is stored as a mirrored pair of
+           *>rows (A->B and B->A); a lone row with no mirror is still a
+           *>pending request. Count each mirrored pair once.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONN-ROWS
+              MOVE 'N' TO WS-CONN-MIRRORED
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-CONN-ROWS
+                 IF WS-CONN-SENDER(WS-J) = WS-CONN-RECIPIENT(WS-I)
+                    AND WS-CONN-RECIPIENT(WS-J) = WS-CONN-SENDER(WS-I)
+                    MOVE 'Y' TO WS-CONN-MIRRORED
+                 END-IF
+              END-PERFORM
+              IF WS-CONN-MIRRORED = 'Y'
+                 IF WS-CONN-SENDER(WS-I) < WS-CONN-RECIPIENT(WS-I)
+                    ADD 1 TO WS-ACCEPTED-PAIRS
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-PENDING-COUNT
+              END-IF
+           END-PERFORM.
+
+       PRINT-REPORT.
+           MOVE "===== InCollege Management Report =====" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           STRING "Accounts in use: " DELIMITED BY SIZE
+                  WS-USER-COUNT DELIMITED BY SIZE
+                  " of " DELIMITED BY SIZE
+                  WS-MAX-USERS DELIMITED BY SIZE
+                  " configured" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           IF WS-MAX-USERS > 0
+              COMPUTE WS-PCT-CALC = (WS-USER-COUNT / WS-MAX-USERS) * 100
+              MOVE WS-PCT-CALC TO WS-PCT
+              STRING "Account utilization: " DELIMITED BY SIZE
+                     WS-PCT DELIMITED BY SIZE
+                     "%" DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           STRING "Profiles on file: " DELIMITED BY SIZE
+                  WS-PROFILE-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           IF WS-PROFILE-COUNT > 0
+              COMPUTE WS-PCT-CALC = (WS-COMPLETE-COUNT / WS-PROFILE-COUNT) * 100
+              MOVE WS-PCT-CALC TO WS-PCT
+              STRING "Profile completeness rate: " DELIMITED BY SIZE
+                     WS-PCT DELIMITED BY SIZE
+                     "%" DELIMITED BY SIZE
+                     INTO REPORT-LINE
+              PERFORM WRITE-REPORT-LINE
+           END-IF
+
+           STRING "Accepted connections: " DELIMITED BY SIZE
+                  WS-ACCEPTED-PAIRS DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           STRING "Pending connection requests: " DELIMITED BY SIZE
+                  WS-PENDING-COUNT DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "--- Top Universities ---" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM PRINT-TOP-UNIVERSITIES
+
+           MOVE "--- Top Majors ---" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           PERFORM PRINT-TOP-MAJORS
+
+           MOVE "========================================" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+       PRINT-TOP-UNIVERSITIES.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5
+              MOVE SPACES TO WS-TOP-NAME
+              MOVE 0 TO WS-TOP-TALLY
+              MOVE 0 TO WS-TOP-INDEX
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-UNIV-COUNT
+                 IF WS-UNIV-TALLY(WS-I) > WS-TOP-TALLY
+                    MOVE WS-UNIV-TALLY(WS-I) TO WS-TOP-TALLY
+                    MOVE WS-UNIV-NAME(WS-I) TO WS-TOP-NAME
+                    MOVE WS-I TO WS-TOP-INDEX
+                 END-IF
+              END-PERFORM
+              IF WS-TOP-INDEX > 0
+                 STRING FUNCTION TRIM(WS-TOP-NAME) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        WS-TOP-TALLY DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO REPORT-LINE
+                 PERFORM WRITE-REPORT-LINE
+                 MOVE 0 TO WS-UNIV-TALLY(WS-TOP-INDEX)
+              END-IF
+           END-PERFORM.
+
+       PRINT-TOP-MAJORS.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5
+              MOVE SPACES TO WS-TOP-NAME
+              MOVE 0 TO WS-TOP-TALLY
+              MOVE 0 TO WS-TOP-INDEX
+              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MAJOR-COUNT
+                 IF WS-MAJOR-TALLY(WS-I) > WS-TOP-TALLY
+                    MOVE WS-MAJOR-TALLY(WS-I) TO WS-TOP-TALLY
+                    MOVE WS-MAJOR-NAME(WS-I) TO WS-TOP-NAME
+                    MOVE WS-I TO WS-TOP-INDEX
+                 END-IF
+              END-PERFORM
+              IF WS-TOP-INDEX > 0
+                 STRING FUNCTION TRIM(WS-TOP-NAME) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        WS-TOP-TALLY DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO REPORT-LINE
+                 PERFORM WRITE-REPORT-LINE
+                 MOVE 0 TO WS-MAJOR-TALLY(WS-TOP-INDEX)
+              END-IF
+           END-PERFORM.
+
+       WRITE-REPORT-LINE.
+           WRITE REPORT-LINE
+           DISPLAY FUNCTION TRIM(REPORT-LINE).
