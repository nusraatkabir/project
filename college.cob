@@ -7,9 +7,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USER-FILE ASSIGN TO "users.dat"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USERNAME
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CONFIG-FILE ASSIGN TO "incollege.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
            SELECT PROFILE-FILE ASSIGN TO "profiles.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-PROF-STATUS.
@@ -26,11 +32,29 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TEMP-CONN-STATUS.
 
+           SELECT SKILLS-FILE ASSIGN TO "skills.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-STATUS.
+
+           SELECT JOB-FILE ASSIGN TO "jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-STATUS.
+
+           SELECT APPLICATION-FILE ASSIGN TO "applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  USER-FILE.
-       01  USER-REC       PIC X(80).
+       01  USER-REC.
+           05 USR-USERNAME       PIC X(20).
+           05 USR-PASSWORD-SALT  PIC 9(5).
+           05 USR-PASSWORD-HASH  PIC 9(10).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-REC         PIC X(80).
 
        FD  PROFILE-FILE.
        01  PROFILE-REC    PIC X(900).
@@ -44,6 +68,15 @@
        FD TEMP-CONNECTION-FILE.
        01 TEMP-CONN-REC      PIC X(50).
 
+       FD  SKILLS-FILE.
+       01  SKILLS-REC         PIC X(60).
+
+       FD  JOB-FILE.
+       01  JOB-REC            PIC X(300).
+
+       FD  APPLICATION-FILE.
+       01  APPLICATION-REC    PIC X(60).
+
 
 
        WORKING-STORAGE SECTION.
@@ -54,6 +87,7 @@
        01 EOF-CONNECTION-FILE    PIC X VALUE 'N'. 
 
        01  WS-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-CONFIG-STATUS   PIC XX VALUE SPACES.
        01  WS-PROF-STATUS     PIC XX VALUE SPACES.
        01  WS-OUT-STATUS      PIC XX VALUE SPACES.
        01  WS-CONN-STATUS     PIC XX VALUE SPACES.
@@ -63,8 +97,31 @@
        01  WS-USERNAME        PIC X(20).
        01  WS-PASSWORD        PIC X(20).
 
-       01  WS-USER-COUNT      PIC 99 VALUE 0.
-       01  WS-MAX-USERS       PIC 99 VALUE 5.
+       01  WS-USER-COUNT      PIC 9(5) VALUE 0.
+       01  WS-MAX-USERS       PIC 9(5) VALUE 500.
+       01  WS-CONFIG-KEY      PIC X(20).
+       01  WS-CONFIG-VALUE    PIC X(20).
+
+       01  WS-PASSWORD-SALT    PIC 9(5).
+       01  WS-PASSWORD-HASH    PIC 9(10).
+       01  WS-HASH-INPUT       PIC X(20).
+       01  WS-HASH-ACCUM       PIC 9(10) VALUE 0.
+       01  WS-HASH-CHAR-VAL    PIC 9(3).
+       01  WS-CURRENT-DATETIME PIC X(21).
+
+       01  WS-AUDIT-ACTION     PIC X(50).
+       01  WS-AUDIT-USERNAME   PIC X(20).
+       01  WS-AUDIT-TIMESTAMP  PIC X(19).
+       01  WS-AUDIT-LINE       PIC X(100).
+
+       01  WS-DIR-COUNT        PIC 99 VALUE 0.
+       01  WS-DIR-RESULTS.
+           05 WS-DIR-ENTRY OCCURS 20 TIMES.
+              10 DIR-USERNAME  PIC X(20).
+              10 DIR-FIRST     PIC X(30).
+              10 DIR-LAST      PIC X(30).
+              10 DIR-UNIV      PIC X(50).
+              10 DIR-MAJOR     PIC X(40).
 
        01  WS-PASSWORD-FLAGS.
            05 WS-HAS-UPPER    PIC X VALUE 'N'.
@@ -85,11 +142,6 @@
        01  WS-SKILL-CHOICE    PIC X.
        01  WS-CONTINUE        PIC X VALUE 'Y'.
 
-       01  WS-USER-TABLE.
-          05 WS-USER-ENTRY OCCURS 5 TIMES.
-             10 WS-USER-ID   PIC X(20).
-             10 WS-USER-PASS PIC X(12).
-
        01  WS-PROFILE.
           05 PF-USERNAME           PIC X(20).
           05 PF-FIRST-NAME         PIC X(30).
@@ -154,14 +206,54 @@
        01 WS-CONN-USER2    PIC X(30) VALUE SPACES.
        01 WS-TEMP-CONN-STATUS PIC XX VALUE SPACES.
 
+       01 WS-NETWORK-COUNT      PIC 99 VALUE 0.
+       01 WS-NETWORK-TABLE.
+          05 WS-NETWORK-ENTRY OCCURS 20 TIMES PIC X(20).
+       01 WS-NETWORK-CHOICE     PIC 99.
+       01 WS-MIRROR-FOUND       PIC X VALUE 'N'.
+       01 WS-LOOKUP-USERNAME    PIC X(20).
+
+       01 WS-SKILLS-STATUS      PIC XX VALUE SPACES.
+       01 WS-SKILL-REC.
+          05 SK-USERNAME        PIC X(20).
+          05 SK-SKILL-NAME      PIC X(30).
+       01 WS-SKILL-NAME         PIC X(30) VALUE SPACES.
+       01 WS-SKILL-ANSWER       PIC X VALUE SPACE.
+       01 WS-QUIZ-ANSWER        PIC X VALUE SPACE.
+       01 WS-SKILL-ALREADY-DONE PIC X VALUE 'N'.
+       01 EOF-SKILLS            PIC X VALUE 'N'.
+
+       01 WS-JOB-STATUS         PIC XX VALUE SPACES.
+       01 WS-APP-STATUS         PIC XX VALUE SPACES.
+       01 EOF-JOBS              PIC X VALUE 'N'.
+       01 EOF-APPLICATIONS      PIC X VALUE 'N'.
+       01 WS-JOB-MENU-CHOICE    PIC X.
+       01 WS-JOB-ID             PIC 9(5) VALUE 0.
+       01 WS-NEXT-JOB-ID        PIC 9(5) VALUE 0.
+       01 WS-JOB-ID-INPUT       PIC X(10).
+       01 WS-JOB-FOUND          PIC X VALUE 'N'.
+
+       01 WS-JOB-RECORD.
+          05 JB-JOB-ID          PIC 9(5).
+          05 JB-POSTER          PIC X(20).
+          05 JB-TITLE           PIC X(40).
+          05 JB-COMPANY         PIC X(40).
+          05 JB-DESC            PIC X(150).
+          05 JB-DEADLINE        PIC X(10).
+
+       01 WS-APPLICATION-RECORD.
+          05 AP-JOB-ID          PIC 9(5).
+          05 AP-APPLICANT       PIC X(20).
+
 
 
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM ENSURE-FILES
+           PERFORM LOAD-CONFIG
            PERFORM LOAD-USERS
-           OPEN OUTPUT OUTPUT-FILE
+           OPEN EXTEND OUTPUT-FILE
            PERFORM MAIN-MENU UNTIL WS-CONTINUE = 'N'
            CLOSE OUTPUT-FILE
            STOP RUN.
@@ -175,6 +267,14 @@
               CLOSE USER-FILE
            END-IF
 
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUT-STATUS = "35"
+              OPEN OUTPUT OUTPUT-FILE
+              CLOSE OUTPUT-FILE
+           ELSE
+              CLOSE OUTPUT-FILE
+           END-IF
+
            OPEN INPUT PROFILE-FILE
            IF WS-PROF-STATUS = "35"
               OPEN OUTPUT PROFILE-FILE
@@ -189,34 +289,70 @@
               CLOSE CONNECTION-FILE
            ELSE
               CLOSE CONNECTION-FILE
+           END-IF
+
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS = "35"
+              OPEN OUTPUT SKILLS-FILE
+              CLOSE SKILLS-FILE
+           ELSE
+              CLOSE SKILLS-FILE
+           END-IF
+
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-STATUS = "35"
+              OPEN OUTPUT JOB-FILE
+              CLOSE JOB-FILE
+           ELSE
+              CLOSE JOB-FILE
+           END-IF
+
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-STATUS = "35"
+              OPEN OUTPUT APPLICATION-FILE
+              CLOSE APPLICATION-FILE
+           ELSE
+              CLOSE APPLICATION-FILE
+           END-IF.
+
+       LOAD-CONFIG.
+           *>Reads incollege.cfg for a MAXUSERS=nnnnn setting so the
+           *>account ceiling is a deployment setting, not a recompile.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+              PERFORM UNTIL WS-CONFIG-STATUS NOT = "00"
+                  READ CONFIG-FILE INTO CONFIG-REC
+                      AT END
+                          CONTINUE
+                      NOT AT END
+                          UNSTRING CONFIG-REC DELIMITED BY "="
+                              INTO WS-CONFIG-KEY WS-CONFIG-VALUE
+                          END-UNSTRING
+                          IF FUNCTION TRIM(WS-CONFIG-KEY) = "MAXUSERS"
+                              MOVE FUNCTION NUMVAL(WS-CONFIG-VALUE) TO WS-MAX-USERS
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CONFIG-FILE
            END-IF.
 
        LOAD-USERS.
+           *>The user file is now keyed and dynamically sized, so all we
+           *>need here is a count of existing accounts against the
+           *>configured ceiling.
            MOVE 0 TO WS-USER-COUNT
            OPEN INPUT USER-FILE
            IF WS-FILE-STATUS = "00"
               PERFORM READ-USER-RECORD
-              PERFORM UNTIL WS-FILE-STATUS NOT = "00" OR WS-USER-COUNT >= WS-MAX-USERS
-                  PERFORM PARSE-USER-RECORD
+              PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                  ADD 1 TO WS-USER-COUNT
                   PERFORM READ-USER-RECORD
               END-PERFORM
               CLOSE USER-FILE
            END-IF.
 
        READ-USER-RECORD.
-           READ USER-FILE INTO USER-REC.
-
-       PARSE-USER-RECORD.
-           MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 80 OR USER-REC(WS-I:1) = ","
-               ADD 1 TO WS-I
-           END-PERFORM
-           IF WS-I <= 80 AND USER-REC(WS-I:1) = ","
-               ADD 1 TO WS-USER-COUNT
-               MOVE USER-REC(1:WS-I - 1) TO WS-USER-ID(WS-USER-COUNT)
-               COMPUTE WS-J = WS-I + 1
-               MOVE USER-REC(WS-J:12) TO WS-USER-PASS(WS-USER-COUNT)
-           END-IF.
+           READ USER-FILE NEXT RECORD.
 
        MAIN-MENU.
            MOVE "======================================" TO WS-DISPLAY-MESSAGE
@@ -265,11 +401,12 @@
                       AND WS-HAS-SPECIAL = 'Y'
                       AND WS-VALID-LENGTH = 'Y'
                       ADD 1 TO WS-USER-COUNT
-                      MOVE WS-USERNAME TO WS-USER-ID(WS-USER-COUNT)
-                      MOVE WS-PASSWORD(1:12) TO WS-USER-PASS(WS-USER-COUNT)
                       PERFORM SAVE-USER-TO-FILE
                       MOVE "Account created successfully!" TO WS-DISPLAY-MESSAGE
                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                      MOVE WS-USERNAME TO WS-AUDIT-USERNAME
+                      MOVE "Account created" TO WS-AUDIT-ACTION
+                      PERFORM WRITE-AUDIT-ENTRY
                    END-IF
                ELSE
                    MOVE "Username already exists!" TO WS-DISPLAY-MESSAGE
@@ -277,26 +414,54 @@
                END-IF
            END-IF.
 
+       GENERATE-PASSWORD-SALT.
+           *>A per-account salt so two students with the same password
+           *>don't end up with the same hash sitting in users.dat. Mixes
+           *>in the hundredths-of-a-second timestamp field with the
+           *>account sequence number so accounts created back-to-back
+           *>during a bulk cohort import still land on different salts
+           *>even inside the same clock second.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           COMPUTE WS-PASSWORD-SALT =
+               FUNCTION MOD((FUNCTION NUMVAL(WS-CURRENT-DATETIME(9:8)) + WS-USER-COUNT) 99999).
+
+       HASH-PASSWORD.
+           *>Homegrown salted hash - this shop has no crypto library
+           *>linked in, so a rolling multiplicative hash keeps
+           *>passwords out of users.dat in the clear.
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > LENGTH OF WS-HASH-INPUT
+               MOVE FUNCTION ORD(WS-HASH-INPUT(WS-I:1)) TO WS-HASH-CHAR-VAL
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31 + WS-HASH-CHAR-VAL + WS-PASSWORD-SALT) 9999999999)
+           END-PERFORM
+           MOVE WS-HASH-ACCUM TO WS-PASSWORD-HASH.
+
        SAVE-USER-TO-FILE.
-           OPEN EXTEND USER-FILE
-           IF WS-FILE-STATUS = "00"
-              STRING WS-USERNAME DELIMITED BY SPACE
-                     "," DELIMITED BY SIZE
-                     WS-PASSWORD(1:12) DELIMITED BY SPACE
-                     INTO USER-REC
-              END-STRING
-              WRITE USER-REC
-              CLOSE USER-FILE
-           END-IF.
+           PERFORM GENERATE-PASSWORD-SALT
+           MOVE WS-PASSWORD(1:20) TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
+           MOVE WS-USERNAME TO USR-USERNAME
+           MOVE WS-PASSWORD-SALT TO USR-PASSWORD-SALT
+           MOVE WS-PASSWORD-HASH TO USR-PASSWORD-HASH
+           OPEN I-O USER-FILE
+           WRITE USER-REC
+               INVALID KEY
+                   MOVE "Username already exists!" TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-WRITE
+           CLOSE USER-FILE.
 
        CHECK-USERNAME-EXISTS.
-           MOVE 'N' TO WS-LOGIN-SUCCESS
-           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
-               IF WS-USERNAME = WS-USER-ID(WS-J)
+           MOVE WS-USERNAME TO USR-USERNAME
+           OPEN INPUT USER-FILE
+           READ USER-FILE KEY IS USR-USERNAME
+               INVALID KEY
+                   MOVE 'N' TO WS-LOGIN-SUCCESS
+               NOT INVALID KEY
                    MOVE 'Y' TO WS-LOGIN-SUCCESS
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+           END-READ
+           CLOSE USER-FILE.
 
        LOGIN-USER.
            MOVE "=== USER LOGIN ===" TO WS-DISPLAY-MESSAGE
@@ -314,9 +479,12 @@
            IF WS-LOGIN-SUCCESS = 'Y'
               MOVE "You have successfully logged in!" TO WS-DISPLAY-MESSAGE
               PERFORM WRITE-OUTPUT-AND-DISPLAY
+              MOVE WS-LOGIN-USERNAME TO WS-AUDIT-USERNAME
+              MOVE "Logged in" TO WS-AUDIT-ACTION
+              PERFORM WRITE-AUDIT-ENTRY
               MOVE WS-LOGIN-USERNAME TO PF-USERNAME
               PERFORM LOAD-PROFILE-FOR-USER
-              PERFORM USER-DASHBOARD UNTIL WS-MENU-CHOICE = '6'
+              PERFORM USER-DASHBOARD UNTIL WS-MENU-CHOICE = '8'
            ELSE
               MOVE "Incorrect username/password, please try again." TO WS-DISPLAY-MESSAGE
               PERFORM WRITE-OUTPUT-AND-DISPLAY
@@ -330,14 +498,22 @@
 
        VALIDATE-LOGIN.
            MOVE 'N' TO WS-LOGIN-SUCCESS
-           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-USER-COUNT
-               IF WS-LOGIN-USERNAME = WS-USER-ID(WS-J)
-                   IF WS-LOGIN-PASSWORD(1:12) = WS-USER-PASS(WS-J)
+           MOVE WS-LOGIN-USERNAME TO USR-USERNAME
+           OPEN INPUT USER-FILE
+           READ USER-FILE KEY IS USR-USERNAME
+               INVALID KEY
+                   MOVE 'N' TO WS-LOGIN-SUCCESS
+               NOT INVALID KEY
+                   MOVE USR-PASSWORD-SALT TO WS-PASSWORD-SALT
+                   MOVE WS-LOGIN-PASSWORD(1:20) TO WS-HASH-INPUT
+                   PERFORM HASH-PASSWORD
+                   IF WS-PASSWORD-HASH = USR-PASSWORD-HASH
                        MOVE 'Y' TO WS-LOGIN-SUCCESS
-                       EXIT PERFORM
+                   ELSE
+                       MOVE 'N' TO WS-LOGIN-SUCCESS
                    END-IF
-               END-IF
-           END-PERFORM.
+           END-READ
+           CLOSE USER-FILE.
 
        USER-DASHBOARD.
            DISPLAY " "
@@ -357,9 +533,13 @@
            PERFORM WRITE-OUTPUT-AND-DISPLAY
            MOVE "5. View My Pending Connection Requests" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           MOVE "6. Logout" TO WS-DISPLAY-MESSAGE
+           MOVE "6. View My Network" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
-           DISPLAY "Please select an option (1-6): " WITH NO ADVANCING
+           MOVE "7. Jobs & Internships" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "8. Logout" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Please select an option (1-8): " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
 
            EVALUATE WS-MENU-CHOICE
@@ -368,7 +548,9 @@
               WHEN '3' PERFORM FIND-SOMEONE-OPTION
               WHEN '4' PERFORM LEARN-SKILL-OPTION
               WHEN '5' PERFORM VIEW-PENDING-CONNECTIONS
-              WHEN '6' MOVE "Logging out..." TO WS-DISPLAY-MESSAGE
+              WHEN '6' PERFORM VIEW-MY-NETWORK
+              WHEN '7' PERFORM JOB-BOARD-OPTION
+              WHEN '8' MOVE "Logging out..." TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
                        MOVE SPACES TO PF-USERNAME
                        PERFORM CLEAR-PROFILE-DATA
@@ -381,32 +563,46 @@
            MOVE "--- Create/Edit Profile ---" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
 
+           *>ACCEPT blanks the receiving field on empty input rather than
+           *>leaving it unchanged, so each field is accepted into the
+           *>scratch line first and only moved over PF-... when the
+           *>student actually typed something - otherwise the on-screen
+           *>"keeping previous value" promise would be a lie and the
+           *>autosave below would immediately blank out saved data.
            DISPLAY "Enter First Name: " WITH NO ADVANCING
-           ACCEPT PF-FIRST-NAME
-           IF PF-FIRST-NAME = SPACES
+           ACCEPT WS-INPUT-LINE
+           IF FUNCTION TRIM(WS-INPUT-LINE) = SPACES
               MOVE "First name is required. Keeping previous value if any." TO WS-DISPLAY-MESSAGE
               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              MOVE WS-INPUT-LINE(1:30) TO PF-FIRST-NAME
            END-IF
 
            DISPLAY "Enter Last Name: " WITH NO ADVANCING
-           ACCEPT PF-LAST-NAME
-           IF PF-LAST-NAME = SPACES
+           ACCEPT WS-INPUT-LINE
+           IF FUNCTION TRIM(WS-INPUT-LINE) = SPACES
               MOVE "Last name is required. Keeping previous value if any." TO WS-DISPLAY-MESSAGE
               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              MOVE WS-INPUT-LINE(1:30) TO PF-LAST-NAME
            END-IF
 
            DISPLAY "Enter University/College Attended: " WITH NO ADVANCING
-           ACCEPT PF-UNIVERSITY
-           IF PF-UNIVERSITY = SPACES
+           ACCEPT WS-INPUT-LINE
+           IF FUNCTION TRIM(WS-INPUT-LINE) = SPACES
               MOVE "University is required. Keeping previous value if any." TO WS-DISPLAY-MESSAGE
               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              MOVE WS-INPUT-LINE(1:50) TO PF-UNIVERSITY
            END-IF
 
            DISPLAY "Enter Major: " WITH NO ADVANCING
-           ACCEPT PF-MAJOR
-           IF PF-MAJOR = SPACES
+           ACCEPT WS-INPUT-LINE
+           IF FUNCTION TRIM(WS-INPUT-LINE) = SPACES
               MOVE "Major is required. Keeping previous value if any." TO WS-DISPLAY-MESSAGE
               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+              MOVE WS-INPUT-LINE(1:40) TO PF-MAJOR
            END-IF
 
            DISPLAY "Enter Graduation Year (YYYY): " WITH NO ADVANCING
@@ -419,10 +615,22 @@
            END-IF
 
            DISPLAY "Enter About Me (optional, max 200 chars, enter blank line to skip): " WITH NO ADVANCING
-           ACCEPT PF-ABOUT-ME
+           ACCEPT WS-INPUT-LINE
+           IF FUNCTION TRIM(WS-INPUT-LINE) NOT = SPACES
+              MOVE WS-INPUT-LINE(1:200) TO PF-ABOUT-ME
+           END-IF
 
-           MOVE 0 TO PF-EXP-COUNT
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+           *>Autosave so an interrupted session doesn't lose the fields
+           *>already captured.
+           PERFORM SAVE-PROFILE-TO-FILE
+           MOVE "Draft progress saved." TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           *>Resume appending after whatever LOAD-PROFILE-FOR-USER
+           *>already populated instead of blanking prior entries the
+           *>moment the student answers "DONE" without touching them.
+           COMPUTE WS-I = PF-EXP-COUNT + 1
+           PERFORM VARYING WS-I FROM WS-I BY 1 UNTIL WS-I > 3
               DISPLAY "Add Experience (optional, max 3 entries. Enter 'DONE' to finish): " WITH NO ADVANCING
               ACCEPT WS-INPUT-LINE
               IF WS-INPUT-LINE(1:4) = "DONE"
@@ -436,11 +644,15 @@
                  ACCEPT PF-EXP-DATES(WS-I)
                  DISPLAY "Experience #" WS-I " - Description (optional, blank to skip): " WITH NO ADVANCING
                  ACCEPT PF-EXP-DESC(WS-I)
+                 PERFORM SAVE-PROFILE-TO-FILE
+                 MOVE "Draft progress saved." TO WS-DISPLAY-MESSAGE
+                 PERFORM WRITE-OUTPUT-AND-DISPLAY
               END-IF
            END-PERFORM
 
-           MOVE 0 TO PF-EDU-COUNT
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+           *>Same resume-in-place approach as the experience loop above.
+           COMPUTE WS-I = PF-EDU-COUNT + 1
+           PERFORM VARYING WS-I FROM WS-I BY 1 UNTIL WS-I > 3
               DISPLAY "Add Education (optional, max 3 entries. Enter Degree here or enter 'DONE' to finish): " WITH NO ADVANCING
               ACCEPT WS-INPUT-LINE
               IF WS-INPUT-LINE(1:4) = "DONE"
@@ -452,12 +664,18 @@
                  ACCEPT PF-EDU-UNIV(WS-I)
                  DISPLAY "Education #" WS-I " - Years Attended (e.g., 2023-2025): " WITH NO ADVANCING
                  ACCEPT PF-EDU-YEARS(WS-I)
+                 PERFORM SAVE-PROFILE-TO-FILE
+                 MOVE "Draft progress saved." TO WS-DISPLAY-MESSAGE
+                 PERFORM WRITE-OUTPUT-AND-DISPLAY
               END-IF
            END-PERFORM
 
            PERFORM SAVE-PROFILE-TO-FILE
            MOVE "Profile saved successfully!" TO WS-DISPLAY-MESSAGE
-           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE PF-USERNAME TO WS-AUDIT-USERNAME
+           MOVE "Profile updated" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-ENTRY.
 
        SAVE-PROFILE-TO-FILE.
            PERFORM DELETE-EXISTING-PROFILE
@@ -756,9 +974,41 @@
                END-IF
            END-IF
 
+           *>Skills are tracked independently of the profile record, so
+           *>completed skills show here even for a user who has never
+           *>filled in Create/Edit Profile.
+           PERFORM DISPLAY-COMPLETED-SKILLS
+
            MOVE "--------------------" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY.
 
+       DISPLAY-COMPLETED-SKILLS.
+           MOVE 'N' TO WS-NAME-FOUND
+           MOVE 'N' TO EOF-SKILLS
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS = "00"
+              PERFORM UNTIL EOF-SKILLS = 'Y'
+                  READ SKILLS-FILE INTO WS-SKILL-REC
+                      AT END MOVE 'Y' TO EOF-SKILLS
+                      NOT AT END
+                          IF SK-USERNAME = PF-USERNAME
+                              IF WS-NAME-FOUND = 'N'
+                                  MOVE 'Y' TO WS-NAME-FOUND
+                                  MOVE "Skills Completed:" TO WS-DISPLAY-MESSAGE
+                                  PERFORM WRITE-OUTPUT-AND-DISPLAY
+                              END-IF
+                              MOVE SPACES TO WS-DISPLAY-MESSAGE
+                              STRING "- " DELIMITED BY SIZE
+                                     FUNCTION TRIM(SK-SKILL-NAME) DELIMITED BY SIZE
+                                     INTO WS-DISPLAY-MESSAGE
+                              END-STRING
+                              PERFORM WRITE-OUTPUT-AND-DISPLAY
+                          END-IF
+                  END-READ
+              END-PERFORM
+           END-IF
+           CLOSE SKILLS-FILE.
+
        DISPLAY-SEARCH-PROFILE.
            MOVE "--- Your Profile ---" TO WS-DISPLAY-MESSAGE
            PERFORM WRITE-OUTPUT-AND-DISPLAY
@@ -889,6 +1139,26 @@
            PERFORM WRITE-OUTPUT-AND-DISPLAY.
 
        FIND-SOMEONE-OPTION.
+           MOVE "--- Find Someone ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "1. Search by Name" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. Browse by University" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Browse by Major" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice (1-3): " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1' PERFORM SEARCH-BY-NAME
+               WHEN '2' PERFORM SEARCH-BY-UNIVERSITY
+               WHEN '3' PERFORM SEARCH-BY-MAJOR
+               WHEN OTHER MOVE "Invalid choice." TO WS-DISPLAY-MESSAGE
+                          PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-EVALUATE.
+
+       SEARCH-BY-NAME.
            DISPLAY "Enter full name to search (e.g., John Doe): " WITH NO ADVANCING
            ACCEPT WS-SEARCH-NAME
            MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME
@@ -897,35 +1167,131 @@
                     WS-SEARCH-LAST
            END-UNSTRING
 
-           MOVE 'N' TO WS-NAME-FOUND
+           MOVE 0 TO WS-DIR-COUNT
            MOVE 'N' TO EOF-PROFILE
-
            OPEN INPUT PROFILE-FILE
            PERFORM UNTIL EOF-PROFILE = 'Y'
                READ PROFILE-FILE INTO PROFILE-REC
-                   AT END
-                       MOVE 'Y' TO EOF-PROFILE
+                   AT END MOVE 'Y' TO EOF-PROFILE
                    NOT AT END
                        PERFORM PARSE-SEARCH-PROFILE-REC
-
                        IF SF-FIRST-NAME = WS-SEARCH-FIRST
                           AND SF-LAST-NAME = WS-SEARCH-LAST
-                          MOVE 'Y' TO WS-NAME-FOUND
-                          MOVE "User found!" TO WS-DISPLAY-MESSAGE
-                          PERFORM WRITE-OUTPUT-AND-DISPLAY
-                          PERFORM DISPLAY-SEARCH-PROFILE
-                          PERFORM SEND-CONNECTION-REQUEST-OFFER
-                          MOVE 'Y' TO EOF-PROFILE
+                          AND WS-DIR-COUNT < 20
+                           PERFORM ADD-DIRECTORY-RESULT
                        END-IF
-           END-READ
+               END-READ
            END-PERFORM
            CLOSE PROFILE-FILE
+           PERFORM SHOW-DIRECTORY-RESULTS.
 
-           IF WS-NAME-FOUND = 'N'
-               MOVE "No one by that name could be found." TO WS-DISPLAY-MESSAGE
+       SEARCH-BY-UNIVERSITY.
+           DISPLAY "Enter university to browse (e.g., Boise State University): " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME
+
+           MOVE 0 TO WS-DIR-COUNT
+           MOVE 'N' TO EOF-PROFILE
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL EOF-PROFILE = 'Y'
+               READ PROFILE-FILE INTO PROFILE-REC
+                   AT END MOVE 'Y' TO EOF-PROFILE
+                   NOT AT END
+                       PERFORM PARSE-SEARCH-PROFILE-REC
+                       IF FUNCTION TRIM(SF-UNIVERSITY) = WS-SEARCH-NAME
+                          AND WS-DIR-COUNT < 20
+                           PERFORM ADD-DIRECTORY-RESULT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+           PERFORM SHOW-DIRECTORY-RESULTS.
+
+       SEARCH-BY-MAJOR.
+           DISPLAY "Enter major to browse (e.g., Computer Science): " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME
+
+           MOVE 0 TO WS-DIR-COUNT
+           MOVE 'N' TO EOF-PROFILE
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL EOF-PROFILE = 'Y'
+               READ PROFILE-FILE INTO PROFILE-REC
+                   AT END MOVE 'Y' TO EOF-PROFILE
+                   NOT AT END
+                       PERFORM PARSE-SEARCH-PROFILE-REC
+                       IF FUNCTION TRIM(SF-MAJOR) = WS-SEARCH-NAME
+                          AND WS-DIR-COUNT < 20
+                           PERFORM ADD-DIRECTORY-RESULT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+           PERFORM SHOW-DIRECTORY-RESULTS.
+
+       ADD-DIRECTORY-RESULT.
+           ADD 1 TO WS-DIR-COUNT
+           MOVE WS-REC-USERNAME TO DIR-USERNAME(WS-DIR-COUNT)
+           MOVE SF-FIRST-NAME TO DIR-FIRST(WS-DIR-COUNT)
+           MOVE SF-LAST-NAME TO DIR-LAST(WS-DIR-COUNT)
+           MOVE SF-UNIVERSITY TO DIR-UNIV(WS-DIR-COUNT)
+           MOVE SF-MAJOR TO DIR-MAJOR(WS-DIR-COUNT).
+
+       SHOW-DIRECTORY-RESULTS.
+           IF WS-DIR-COUNT = 0
+               MOVE "No matching profiles were found." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               MOVE SPACES TO WS-DISPLAY-MESSAGE
+               STRING WS-DIR-COUNT DELIMITED BY SIZE
+                      " matching profile(s) found:" DELIMITED BY SIZE
+                      INTO WS-DISPLAY-MESSAGE
+               END-STRING
                PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DIR-COUNT
+                   MOVE SPACES TO WS-DISPLAY-MESSAGE
+                   STRING WS-I DELIMITED BY SIZE
+                          ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(DIR-FIRST(WS-I)) DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          FUNCTION TRIM(DIR-LAST(WS-I)) DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          FUNCTION TRIM(DIR-UNIV(WS-I)) DELIMITED BY SIZE
+                          " - " DELIMITED BY SIZE
+                          FUNCTION TRIM(DIR-MAJOR(WS-I)) DELIMITED BY SIZE
+                          INTO WS-DISPLAY-MESSAGE
+                   END-STRING
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-PERFORM
+
+               DISPLAY "Enter a number to view that profile, or 0 to go back: " WITH NO ADVANCING
+               ACCEPT WS-NETWORK-CHOICE
+               IF WS-NETWORK-CHOICE > 0 AND WS-NETWORK-CHOICE <= WS-DIR-COUNT
+                   MOVE DIR-USERNAME(WS-NETWORK-CHOICE) TO WS-LOOKUP-USERNAME
+                   PERFORM LOAD-SELECTED-PROFILE
+                   MOVE SF-FIRST-NAME TO WS-SEARCH-FIRST
+                   MOVE SF-LAST-NAME TO WS-SEARCH-LAST
+                   PERFORM DISPLAY-SEARCH-PROFILE
+                   PERFORM SEND-CONNECTION-REQUEST-OFFER
+               END-IF
            END-IF.
 
+       LOAD-SELECTED-PROFILE.
+           MOVE 'N' TO EOF-PROFILE
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL EOF-PROFILE = 'Y'
+               READ PROFILE-FILE INTO PROFILE-REC
+                   AT END MOVE 'Y' TO EOF-PROFILE
+                   NOT AT END
+                       PERFORM PARSE-SEARCH-PROFILE-REC
+                       IF WS-REC-USERNAME = WS-LOOKUP-USERNAME
+                           MOVE 'Y' TO EOF-PROFILE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE.
+
        SEND-CONNECTION-REQUEST-OFFER.
            DISPLAY "1. Send Connection Request"
            DISPLAY "2. Back to Main Menu"
@@ -1095,6 +1461,14 @@
                    WS-REQUEST-SENDER DELIMITED BY SIZE
                    " accepted!" DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
             PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+            MOVE PF-USERNAME TO WS-AUDIT-USERNAME
+            MOVE SPACES TO WS-AUDIT-ACTION
+            STRING "Accepted connection from " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REQUEST-SENDER) DELIMITED BY SIZE
+                   INTO WS-AUDIT-ACTION
+            END-STRING
+            PERFORM WRITE-AUDIT-ENTRY
             .
 
         
@@ -1104,6 +1478,14 @@
                    WS-REQUEST-SENDER DELIMITED BY SIZE
                    " rejected." DELIMITED BY SIZE INTO WS-DISPLAY-MESSAGE
             PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+            MOVE PF-USERNAME TO WS-AUDIT-USERNAME
+            MOVE SPACES TO WS-AUDIT-ACTION
+            STRING "Rejected connection from " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REQUEST-SENDER) DELIMITED BY SIZE
+                   INTO WS-AUDIT-ACTION
+            END-STRING
+            PERFORM WRITE-AUDIT-ENTRY
             .
 
         
@@ -1149,7 +1531,382 @@
             CLOSE CONNECTION-FILE
             .
 
+       VIEW-MY-NETWORK.
+           MOVE "--- My Network ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           MOVE 0 TO WS-NETWORK-COUNT
+           MOVE 'N' TO EOF-CONNECTION
+           OPEN INPUT CONNECTION-FILE
+           PERFORM READ-CONNECTION
+           PERFORM UNTIL EOF-CONNECTION = 'Y'
+               IF WS-REC-SENDER = PF-USERNAME AND WS-NETWORK-COUNT < 20
+                   ADD 1 TO WS-NETWORK-COUNT
+                   MOVE WS-REC-RECIPIENT TO WS-NETWORK-ENTRY(WS-NETWORK-COUNT)
+               END-IF
+               PERFORM READ-CONNECTION
+           END-PERFORM
+           CLOSE CONNECTION-FILE
+
+           *>Keep only the candidates whose mirror row confirms an
+           *>accepted (not merely pending) connection.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NETWORK-COUNT
+               MOVE WS-NETWORK-ENTRY(WS-I) TO WS-LOOKUP-USERNAME
+               PERFORM CHECK-MIRROR-CONNECTION
+               IF WS-MIRROR-FOUND = 'N'
+                   MOVE SPACES TO WS-NETWORK-ENTRY(WS-I)
+               END-IF
+           END-PERFORM
+           PERFORM COMPACT-NETWORK-TABLE
 
+           IF WS-NETWORK-COUNT = 0
+               MOVE "You have no connections yet." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NETWORK-COUNT
+                   MOVE WS-NETWORK-ENTRY(WS-I) TO WS-LOOKUP-USERNAME
+                   PERFORM LOOKUP-PROFILE-NAME
+                   MOVE SPACES TO WS-DISPLAY-MESSAGE
+                   STRING WS-I DELIMITED BY SIZE
+                          ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TEMP-FIRST) DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-TEMP-LAST) DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-LOOKUP-USERNAME) DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO WS-DISPLAY-MESSAGE
+                   END-STRING
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-PERFORM
+
+               DISPLAY "Enter the number of a connection to remove, or 0 to go back: " WITH NO ADVANCING
+               ACCEPT WS-NETWORK-CHOICE
+               IF WS-NETWORK-CHOICE > 0 AND WS-NETWORK-CHOICE <= WS-NETWORK-COUNT
+                   MOVE WS-NETWORK-ENTRY(WS-NETWORK-CHOICE) TO WS-REQUEST-SENDER
+                   PERFORM DELETE-CONNECTION-PAIR
+                   MOVE "Connection removed." TO WS-DISPLAY-MESSAGE
+                   PERFORM WRITE-OUTPUT-AND-DISPLAY
+               END-IF
+           END-IF.
+
+       COMPACT-NETWORK-TABLE.
+           MOVE 0 TO WS-J
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NETWORK-COUNT
+               IF WS-NETWORK-ENTRY(WS-I) NOT = SPACES
+                   ADD 1 TO WS-J
+                   MOVE WS-NETWORK-ENTRY(WS-I) TO WS-NETWORK-ENTRY(WS-J)
+               END-IF
+           END-PERFORM
+           MOVE WS-J TO WS-NETWORK-COUNT.
+
+       CHECK-MIRROR-CONNECTION.
+           MOVE 'N' TO WS-MIRROR-FOUND
+           MOVE 'N' TO EOF-CONNECTION-FILE
+           OPEN INPUT CONNECTION-FILE
+           PERFORM UNTIL EOF-CONNECTION-FILE = 'Y'
+               READ CONNECTION-FILE INTO CONN-REC
+                   AT END MOVE 'Y' TO EOF-CONNECTION-FILE
+                   NOT AT END
+                       UNSTRING CONN-REC DELIMITED BY ',' INTO WS-REC-SENDER WS-REC-RECIPIENT
+                       IF WS-REC-SENDER = WS-LOOKUP-USERNAME AND WS-REC-RECIPIENT = PF-USERNAME
+                           MOVE 'Y' TO WS-MIRROR-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTION-FILE.
+
+       LOOKUP-PROFILE-NAME.
+           MOVE SPACES TO WS-TEMP-FIRST
+           MOVE SPACES TO WS-TEMP-LAST
+           MOVE 'N' TO EOF-PROFILE
+           OPEN INPUT PROFILE-FILE
+           PERFORM UNTIL EOF-PROFILE = 'Y'
+               READ PROFILE-FILE INTO PROFILE-REC
+                   AT END MOVE 'Y' TO EOF-PROFILE
+                   NOT AT END
+                       PERFORM PARSE-SEARCH-PROFILE-REC
+                       IF WS-REC-USERNAME = WS-LOOKUP-USERNAME
+                           MOVE SF-FIRST-NAME TO WS-TEMP-FIRST
+                           MOVE SF-LAST-NAME TO WS-TEMP-LAST
+                           MOVE 'Y' TO EOF-PROFILE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE.
+
+       DELETE-CONNECTION-PAIR.
+           OPEN INPUT CONNECTION-FILE
+           OPEN OUTPUT TEMP-CONNECTION-FILE
+           MOVE 'N' TO EOF-CONNECTION
+           PERFORM UNTIL EOF-CONNECTION = 'Y'
+               READ CONNECTION-FILE INTO CONN-REC
+                   AT END MOVE 'Y' TO EOF-CONNECTION
+                   NOT AT END
+                       UNSTRING CONN-REC DELIMITED BY ',' INTO WS-REC-SENDER WS-REC-RECIPIENT
+                       IF NOT ((WS-REC-SENDER = PF-USERNAME AND WS-REC-RECIPIENT = WS-REQUEST-SENDER)
+                          OR (WS-REC-SENDER = WS-REQUEST-SENDER AND WS-REC-RECIPIENT = PF-USERNAME))
+                           MOVE CONN-REC TO TEMP-CONN-REC
+                           WRITE TEMP-CONN-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTION-FILE
+           CLOSE TEMP-CONNECTION-FILE
+
+           OPEN OUTPUT CONNECTION-FILE
+           OPEN INPUT TEMP-CONNECTION-FILE
+           MOVE 'N' TO EOF-CONNECTION
+           PERFORM UNTIL EOF-CONNECTION = 'Y'
+               READ TEMP-CONNECTION-FILE INTO TEMP-CONN-REC
+                   AT END MOVE 'Y' TO EOF-CONNECTION
+                   NOT AT END
+                       MOVE TEMP-CONN-REC TO CONN-REC
+                       WRITE CONN-REC
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTION-FILE
+           CLOSE TEMP-CONNECTION-FILE.
+
+       JOB-BOARD-OPTION.
+           MOVE "--- Jobs & Internships ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "1. Post a Job/Internship" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "2. Browse Listings" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "3. Apply to a Listing" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "4. View Applicants to My Postings" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE "5. Back to Main Menu" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           DISPLAY "Enter your choice (1-5): " WITH NO ADVANCING
+           ACCEPT WS-JOB-MENU-CHOICE
+
+           EVALUATE WS-JOB-MENU-CHOICE
+               WHEN '1' PERFORM POST-JOB
+               WHEN '2' PERFORM BROWSE-JOBS
+               WHEN '3' PERFORM APPLY-TO-JOB
+               WHEN '4' PERFORM VIEW-MY-JOB-APPLICANTS
+               WHEN '5' MOVE "Returning to Main Menu..." TO WS-DISPLAY-MESSAGE
+                        PERFORM WRITE-OUTPUT-AND-DISPLAY
+               WHEN OTHER MOVE "Invalid choice." TO WS-DISPLAY-MESSAGE
+                          PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-EVALUATE.
+
+       POST-JOB.
+           PERFORM FIND-NEXT-JOB-ID
+           MOVE WS-NEXT-JOB-ID TO JB-JOB-ID
+           MOVE PF-USERNAME TO JB-POSTER
+
+           DISPLAY "Job/Internship Title: " WITH NO ADVANCING
+           ACCEPT JB-TITLE
+           DISPLAY "Company: " WITH NO ADVANCING
+           ACCEPT JB-COMPANY
+           DISPLAY "Description: " WITH NO ADVANCING
+           ACCEPT JB-DESC
+           DISPLAY "Application Deadline (e.g., 2026-05-01): " WITH NO ADVANCING
+           ACCEPT JB-DEADLINE
+
+           OPEN EXTEND JOB-FILE
+           IF WS-JOB-STATUS = "00"
+               STRING JB-JOB-ID DELIMITED BY SIZE "," DELIMITED BY SIZE
+                      JB-POSTER DELIMITED BY SIZE "," DELIMITED BY SIZE
+                      JB-TITLE DELIMITED BY SIZE "," DELIMITED BY SIZE
+                      JB-COMPANY DELIMITED BY SIZE "," DELIMITED BY SIZE
+                      JB-DESC DELIMITED BY SIZE "," DELIMITED BY SIZE
+                      JB-DEADLINE DELIMITED BY SIZE
+                      INTO JOB-REC
+               END-STRING
+               WRITE JOB-REC
+               CLOSE JOB-FILE
+           END-IF
+
+           MOVE "Job posting created." TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       FIND-NEXT-JOB-ID.
+           MOVE 0 TO WS-NEXT-JOB-ID
+           MOVE 'N' TO EOF-JOBS
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-STATUS = "00"
+              PERFORM UNTIL EOF-JOBS = 'Y'
+                  READ JOB-FILE INTO JOB-REC
+                      AT END MOVE 'Y' TO EOF-JOBS
+                      NOT AT END
+                          PERFORM PARSE-JOB-REC
+                          IF JB-JOB-ID > WS-NEXT-JOB-ID
+                              MOVE JB-JOB-ID TO WS-NEXT-JOB-ID
+                          END-IF
+                  END-READ
+              END-PERFORM
+           END-IF
+           CLOSE JOB-FILE
+           ADD 1 TO WS-NEXT-JOB-ID.
+
+       PARSE-JOB-REC.
+           UNSTRING JOB-REC DELIMITED BY ","
+               INTO JB-JOB-ID
+                    JB-POSTER
+                    JB-TITLE
+                    JB-COMPANY
+                    JB-DESC
+                    JB-DEADLINE
+           END-UNSTRING.
+
+       BROWSE-JOBS.
+           MOVE "--- Open Listings ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE 'N' TO WS-JOB-FOUND
+           MOVE 'N' TO EOF-JOBS
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-STATUS = "00"
+              PERFORM UNTIL EOF-JOBS = 'Y'
+                  READ JOB-FILE INTO JOB-REC
+                      AT END MOVE 'Y' TO EOF-JOBS
+                      NOT AT END
+                          PERFORM PARSE-JOB-REC
+                          MOVE 'Y' TO WS-JOB-FOUND
+                          PERFORM DISPLAY-JOB-LISTING
+                  END-READ
+              END-PERFORM
+           END-IF
+           CLOSE JOB-FILE
+
+           IF WS-JOB-FOUND = 'N'
+               MOVE "No listings are posted yet." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       DISPLAY-JOB-LISTING.
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "#" DELIMITED BY SIZE
+                  JB-JOB-ID DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(JB-TITLE) DELIMITED BY SIZE
+                  " at " DELIMITED BY SIZE
+                  FUNCTION TRIM(JB-COMPANY) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "  " DELIMITED BY SIZE
+                  FUNCTION TRIM(JB-DESC) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "  Deadline: " DELIMITED BY SIZE
+                  FUNCTION TRIM(JB-DEADLINE) DELIMITED BY SIZE
+                  " | Posted by: " DELIMITED BY SIZE
+                  FUNCTION TRIM(JB-POSTER) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY.
+
+       APPLY-TO-JOB.
+           DISPLAY "Enter the Job ID to apply to: " WITH NO ADVANCING
+           ACCEPT WS-JOB-ID-INPUT
+           MOVE FUNCTION NUMVAL(WS-JOB-ID-INPUT) TO WS-JOB-ID
+
+           MOVE 'N' TO WS-JOB-FOUND
+           MOVE 'N' TO EOF-JOBS
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-STATUS = "00"
+              PERFORM UNTIL EOF-JOBS = 'Y'
+                  READ JOB-FILE INTO JOB-REC
+                      AT END MOVE 'Y' TO EOF-JOBS
+                      NOT AT END
+                          PERFORM PARSE-JOB-REC
+                          IF JB-JOB-ID = WS-JOB-ID
+                              MOVE 'Y' TO WS-JOB-FOUND
+                              MOVE 'Y' TO EOF-JOBS
+                          END-IF
+                  END-READ
+              END-PERFORM
+           END-IF
+           CLOSE JOB-FILE
+
+           IF WS-JOB-FOUND = 'N'
+               MOVE "No listing found with that Job ID." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           ELSE
+               MOVE WS-JOB-ID TO AP-JOB-ID
+               MOVE PF-USERNAME TO AP-APPLICANT
+               OPEN EXTEND APPLICATION-FILE
+               IF WS-APP-STATUS = "00"
+                   STRING AP-JOB-ID DELIMITED BY SIZE "," DELIMITED BY SIZE
+                          AP-APPLICANT DELIMITED BY SIZE
+                          INTO APPLICATION-REC
+                   END-STRING
+                   WRITE APPLICATION-REC
+                   CLOSE APPLICATION-FILE
+               END-IF
+               MOVE "Application submitted!" TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       VIEW-MY-JOB-APPLICANTS.
+           MOVE "--- Applicants to My Postings ---" TO WS-DISPLAY-MESSAGE
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+           MOVE 'N' TO WS-JOB-FOUND
+           MOVE 'N' TO EOF-JOBS
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-STATUS = "00"
+              PERFORM UNTIL EOF-JOBS = 'Y'
+                  READ JOB-FILE INTO JOB-REC
+                      AT END MOVE 'Y' TO EOF-JOBS
+                      NOT AT END
+                          PERFORM PARSE-JOB-REC
+                          IF JB-POSTER = PF-USERNAME
+                              PERFORM LIST-APPLICANTS-FOR-JOB
+                          END-IF
+                  END-READ
+              END-PERFORM
+           END-IF
+           CLOSE JOB-FILE
+
+           IF WS-JOB-FOUND = 'N'
+               MOVE "You have not posted any jobs yet." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       LIST-APPLICANTS-FOR-JOB.
+           MOVE 'Y' TO WS-JOB-FOUND
+           MOVE SPACES TO WS-DISPLAY-MESSAGE
+           STRING "#" DELIMITED BY SIZE
+                  JB-JOB-ID DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(JB-TITLE) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-MESSAGE
+           END-STRING
+           PERFORM WRITE-OUTPUT-AND-DISPLAY
+
+           MOVE 'N' TO EOF-APPLICATIONS
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-STATUS = "00"
+              PERFORM UNTIL EOF-APPLICATIONS = 'Y'
+                  READ APPLICATION-FILE INTO APPLICATION-REC
+                      AT END MOVE 'Y' TO EOF-APPLICATIONS
+                      NOT AT END
+                          UNSTRING APPLICATION-REC DELIMITED BY ","
+                              INTO AP-JOB-ID AP-APPLICANT
+                          END-UNSTRING
+                          IF AP-JOB-ID = JB-JOB-ID
+                              MOVE SPACES TO WS-DISPLAY-MESSAGE
+                              STRING "    Applicant: " DELIMITED BY SIZE
+                                     FUNCTION TRIM(AP-APPLICANT) DELIMITED BY SIZE
+                                     INTO WS-DISPLAY-MESSAGE
+                              END-STRING
+                              PERFORM WRITE-OUTPUT-AND-DISPLAY
+                          END-IF
+              END-READ
+              END-PERFORM
+           END-IF
+           CLOSE APPLICATION-FILE.
 
        LEARN-SKILL-OPTION.
            MOVE "Select a skill to learn:" TO WS-DISPLAY-MESSAGE
@@ -1170,20 +1927,60 @@
 
        EVALUATE WS-SKILL-CHOICE
            WHEN '1'
-                       MOVE "This skill is under construction." TO WS-DISPLAY-MESSAGE
+                       MOVE "Python Programming" TO WS-SKILL-NAME
+                       PERFORM CHECK-SKILL-COMPLETED
+                       MOVE "Lesson: Python is a general-purpose language." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Variables are created with a simple assignment, e.g. x = 5." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Quiz: which keyword starts a function definition? (a) func (b) def (c) sub " TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE 'B' TO WS-SKILL-ANSWER
+                       PERFORM RUN-SKILL-QUIZ
            WHEN '2'
-                       MOVE "This skill is under construction." TO WS-DISPLAY-MESSAGE
+                       MOVE "Data Analysis with Excel" TO WS-SKILL-NAME
+                       PERFORM CHECK-SKILL-COMPLETED
+                       MOVE "Lesson: A cell reference like B2 identifies a column/row." TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Formulas start with an equals sign, e.g. =SUM(A1:A10)." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Quiz: which function totals a range of cells? (a) SUM (b) TOTAL (c) ADD " TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE 'A' TO WS-SKILL-ANSWER
+                       PERFORM RUN-SKILL-QUIZ
            WHEN '3'
-                       MOVE "This skill is under construction." TO WS-DISPLAY-MESSAGE
+                       MOVE "Digital Marketing" TO WS-SKILL-NAME
+                       PERFORM CHECK-SKILL-COMPLETED
+                       MOVE "Lesson: SEO improves how a page ranks in search results." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "A call to action tells the reader what to do next." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Quiz: SEO stands for Search Engine ... ? (a) Optimization (b) Organization (c) Ordering " TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE 'A' TO WS-SKILL-ANSWER
+                       PERFORM RUN-SKILL-QUIZ
            WHEN '4'
-                       MOVE "This skill is under construction." TO WS-DISPLAY-MESSAGE
+                       MOVE "Graphic Design" TO WS-SKILL-NAME
+                       PERFORM CHECK-SKILL-COMPLETED
+                       MOVE "Lesson: Contrast and whitespace guide the reader's eye." TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "RGB is the color model used for screens." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Quiz: which color model is used for on-screen design? (a) CMYK (b) RGB (c) HSV " TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE 'B' TO WS-SKILL-ANSWER
+                       PERFORM RUN-SKILL-QUIZ
            WHEN '5'
-                       MOVE "This skill is under construction." TO WS-DISPLAY-MESSAGE
+                       MOVE "Public Speaking" TO WS-SKILL-NAME
+                       PERFORM CHECK-SKILL-COMPLETED
+                       MOVE "Lesson: Know your audience and lead with your main point." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Pausing is more effective than filler words like 'um'." TO WS-DISPLAY-MESSAGE
+                       PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE "Quiz: what should you lead with in a talk? (a) Your main point (b) Trivia (c) Apologies " TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
+                       MOVE 'A' TO WS-SKILL-ANSWER
+                       PERFORM RUN-SKILL-QUIZ
            WHEN '6'
                        MOVE "Returning to Main Menu..." TO WS-DISPLAY-MESSAGE
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
@@ -1192,6 +1989,58 @@
                        PERFORM WRITE-OUTPUT-AND-DISPLAY
        END-EVALUATE.
 
+       CHECK-SKILL-COMPLETED.
+           MOVE 'N' TO WS-SKILL-ALREADY-DONE
+           MOVE 'N' TO EOF-SKILLS
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS = "00"
+              PERFORM UNTIL EOF-SKILLS = 'Y'
+                  READ SKILLS-FILE INTO WS-SKILL-REC
+                      AT END MOVE 'Y' TO EOF-SKILLS
+                      NOT AT END
+                          IF SK-USERNAME = PF-USERNAME AND SK-SKILL-NAME = WS-SKILL-NAME
+                              MOVE 'Y' TO WS-SKILL-ALREADY-DONE
+                          END-IF
+                  END-READ
+              END-PERFORM
+           END-IF
+           CLOSE SKILLS-FILE
+           IF WS-SKILL-ALREADY-DONE = 'Y'
+               STRING "You already completed " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SKILL-NAME) DELIMITED BY SIZE
+                      " - here it is again for review." DELIMITED BY SIZE
+                      INTO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       RUN-SKILL-QUIZ.
+           DISPLAY "Your answer (a/b/c): " WITH NO ADVANCING
+           ACCEPT WS-QUIZ-ANSWER
+           MOVE FUNCTION UPPER-CASE(WS-QUIZ-ANSWER) TO WS-QUIZ-ANSWER
+           IF WS-QUIZ-ANSWER = WS-SKILL-ANSWER
+               MOVE "Correct! Skill marked complete." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+               IF WS-SKILL-ALREADY-DONE = 'N'
+                   PERFORM SAVE-SKILL-COMPLETION
+               END-IF
+           ELSE
+               MOVE "Not quite - come back and try this skill again." TO WS-DISPLAY-MESSAGE
+               PERFORM WRITE-OUTPUT-AND-DISPLAY
+           END-IF.
+
+       SAVE-SKILL-COMPLETION.
+           MOVE PF-USERNAME TO SK-USERNAME
+           MOVE WS-SKILL-NAME TO SK-SKILL-NAME
+           OPEN EXTEND SKILLS-FILE
+           IF WS-SKILLS-STATUS = "00"
+              STRING SK-USERNAME DELIMITED BY SIZE
+                     SK-SKILL-NAME DELIMITED BY SIZE
+                     INTO SKILLS-REC
+              END-STRING
+              WRITE SKILLS-REC
+              CLOSE SKILLS-FILE
+           END-IF.
+
        GET-NEW-USERNAME.
            DISPLAY "Enter username: " WITH NO ADVANCING
            ACCEPT WS-USERNAME.
@@ -1254,5 +2103,29 @@
            MOVE WS-DISPLAY-MESSAGE TO OUT-REC
            WRITE OUT-REC.
 
+       WRITE-AUDIT-ENTRY.
+           *>Appends a "who did what and when" line to the persistent
+           *>output log, independent of the normal screen messages.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING WS-CURRENT-DATETIME(1:4) DELIMITED BY SIZE "-" DELIMITED BY SIZE
+                  WS-CURRENT-DATETIME(5:2) DELIMITED BY SIZE "-" DELIMITED BY SIZE
+                  WS-CURRENT-DATETIME(7:2) DELIMITED BY SIZE " " DELIMITED BY SIZE
+                  WS-CURRENT-DATETIME(9:2) DELIMITED BY SIZE ":" DELIMITED BY SIZE
+                  WS-CURRENT-DATETIME(11:2) DELIMITED BY SIZE ":" DELIMITED BY SIZE
+                  WS-CURRENT-DATETIME(13:2) DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP
+           END-STRING
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING "[" DELIMITED BY SIZE
+                  WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  "] " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-USERNAME) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-ACTION) DELIMITED BY SIZE
+                  INTO WS-AUDIT-LINE
+           END-STRING
+           MOVE WS-AUDIT-LINE TO OUT-REC
+           WRITE OUT-REC.
+
        END PROGRAM STUDENT-SYSTEM.
        
